@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------*
+      *  STKREC2 : SAME FIELDS AS STKREC1, ONE LEVEL NUMBER DEEPER,  *
+      *            FOR COPYING UNDER A 05-LEVEL REDEFINES GROUP      *
+      *            (SEE OUTREC AND SC-JOINED-RECORD IN STACKEX1).    *
+      *               COPY STKREC2 REPLACING                        *
+      *                  ==STK-ACCOUNT-KEY== BY ==OH-ACCOUNT-KEY==   *
+      *                  ==STK-TRAN-DATE==   BY ==OH-TRAN-DATE==.    *
+      *-------------------------------------------------------------*
+           10  STK-ACCOUNT-KEY         PIC X(04).
+           10  STK-TRAN-DATE           PIC 9(04).
