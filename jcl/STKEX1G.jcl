@@ -0,0 +1,17 @@
+//STKEX1G  JOB (ACCTNO),'DEFINE GDG BASE',CLASS=A,MSGCLASS=X,
+//            NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* STKEX1G : ONE-TIME SETUP - DEFINE THE GENERATION DATA GROUP
+//*           BASE THAT STKEX1.PROC WRITES OUTFIL INTO. RUN THIS
+//*           ONCE BEFORE THE FIRST STKEX1 PRODUCTION RUN. LIMIT
+//*           OF 10 GENERATIONS, OLDEST SCRATCHED AS NEW ONES
+//*           ROLL ON.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.STACKEX1.OUTFILE) -
+              LIMIT(10)                   -
+              NOEMPTY                     -
+              SCRATCH)
+/*
