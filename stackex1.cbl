@@ -16,36 +16,119 @@
        INPUT-OUTPUT SECTION.
       *---------------------*
        FILE-CONTROL.
-           SELECT INFILE1 ASSIGN TO UT-S-INFIL1.
-           SELECT INFILE2 ASSIGN TO UT-S-INFIL2.
-           SELECT OUTFILE ASSIGN TO UT-S-OUTFIL.
+           SELECT INFILE1 ASSIGN TO UT-S-INFIL1
+               FILE STATUS IS IN1-FILE-STATUS.
+           SELECT INFILE2 ASSIGN TO UT-S-INFIL2
+               FILE STATUS IS IN2-FILE-STATUS.
+           SELECT OUTFILE ASSIGN TO UT-S-OUTFIL
+               FILE STATUS IS OUT-FILE-STATUS.
+           SELECT CHECKPT  ASSIGN TO UT-S-CHKPT
+               FILE STATUS IS CT-FILE-STATUS.
+           SELECT SUMRPT   ASSIGN TO UT-S-SUMRPT
+               FILE STATUS IS RP-FILE-STATUS.
 
        DATA DIVISION.
       *--------------*
        FILE SECTION.
+      *                          INREC1/INREC2/OUTREC ARE BUILT FROM
+      *                          THE STKREC1 COPYBOOK SO THE KEY AND
+      *                          DATE SUBFIELDS ARE NAMED AND TYPED
+      *                          INSTEAD OF AN OPAQUE PIC X BLOB.
        FD  INFILE1
            RECORDING MODE IS F
            RECORD CONTAINS 8 CHARACTERS
            BLOCK  CONTAINS 1 RECORDS
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS INREC1.
-       01  INREC1                 PIC X(8).
+       01  INREC1.
+           COPY STKREC1 REPLACING
+              ==STK-ACCOUNT-KEY== BY ==H1-ACCOUNT-KEY==
+              ==STK-TRAN-DATE==   BY ==H1-TRAN-DATE==.
 
+      *                          INFILE2 CARRIES A VARIABLE NUMBER OF
+      *                          LINE ITEMS PER DETAIL RECORD (0 TO 10)
+      *                          - D2-LINE-COUNT DRIVES THE OCCURS
+      *                          DEPENDING ON TABLE OF STKLINE ENTRIES.
        FD  INFILE2
-           RECORDING MODE IS F
-           RECORD CONTAINS 8 CHARACTERS
-           BLOCK  CONTAINS 100 RECORDS
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 10 TO 120 CHARACTERS
+              DEPENDING ON D2-LINE-COUNT
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS INREC2.
-       01  INREC2                 PIC X(8).
+       01  INREC2.
+           COPY STKREC1 REPLACING
+              ==STK-ACCOUNT-KEY== BY ==D2-ACCOUNT-KEY==
+              ==STK-TRAN-DATE==   BY ==D2-TRAN-DATE==.
+           05 D2-LINE-COUNT               PIC 9(02).
+           05 D2-LINE-ITEM OCCURS 0 TO 10 TIMES
+                 DEPENDING ON D2-LINE-COUNT.
+              COPY STKLINE REPLACING
+                 ==STK-ITEM-CODE==   BY ==D2-ITEM-CODE==
+                 ==STK-ITEM-AMOUNT== BY ==D2-ITEM-AMOUNT==.
 
+      *                          OUTFILE MIRRORS INFILE2'S VARIABLE
+      *                          LINE-ITEM SEGMENT SO THE FULL DETAIL
+      *                          CARRIES THROUGH TO THE JOINED RECORD,
+      *                          PLUS AN AUDIT STAMP (RUN-ID, RUN
+      *                          DATE/TIME, INFILE1/INFILE2 GENERATION)
+      *                          SO EVERY OUTPUT RECORD IS TRACEABLE
+      *                          BACK TO THE RUN THAT PRODUCED IT.
        FD  OUTFILE
-           RECORDING MODE IS F
-           RECORD CONTAINS  16 CHARACTERS
-           BLOCK  CONTAINS  50 RECORDS
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 52 TO 162 CHARACTERS
+              DEPENDING ON OUT-LINE-COUNT
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS OUTREC.
-       01  OUTREC                 PIC X(16).
+       01  OUTREC.
+           05 OUT-1ST-HALF                PIC X(8).
+           05 OUT-1ST-HALF-FLD REDEFINES OUT-1ST-HALF.
+              COPY STKREC2 REPLACING
+                 ==STK-ACCOUNT-KEY== BY ==OH-ACCOUNT-KEY==
+                 ==STK-TRAN-DATE==   BY ==OH-TRAN-DATE==.
+           05 OUT-2ND-HALF                PIC X(8).
+           05 OUT-2ND-HALF-FLD REDEFINES OUT-2ND-HALF.
+              COPY STKREC2 REPLACING
+                 ==STK-ACCOUNT-KEY== BY ==OD-ACCOUNT-KEY==
+                 ==STK-TRAN-DATE==   BY ==OD-TRAN-DATE==.
+           05 OUT-AUDIT.
+              COPY STKAUDIT REPLACING
+                 ==STK-RUN-ID==         BY ==OA-RUN-ID==
+                 ==STK-RUN-DATE==       BY ==OA-RUN-DATE==
+                 ==STK-RUN-TIME==       BY ==OA-RUN-TIME==
+                 ==STK-IN1-GENERATION== BY ==OA-IN1-GENERATION==
+                 ==STK-IN2-GENERATION== BY ==OA-IN2-GENERATION==.
+           05 OUT-LINE-COUNT              PIC 9(02).
+           05 OUT-LINE-ITEM OCCURS 0 TO 10 TIMES
+                 DEPENDING ON OUT-LINE-COUNT.
+              COPY STKLINE REPLACING
+                 ==STK-ITEM-CODE==   BY ==OUT-ITEM-CODE==
+                 ==STK-ITEM-AMOUNT== BY ==OUT-ITEM-AMOUNT==.
+
+      *                          RESTART CHECKPOINT LOG - ONE RECORD
+      *                          WRITTEN EVERY SC-CKPT-INTERVAL OUTPUT
+      *                          RECORDS, CARRYING THE COUNTS NEEDED TO
+      *                          REPOSITION INFILE1/INFILE2 ON RESTART.
+       FD  CHECKPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 24 CHARACTERS
+           BLOCK  CONTAINS 1 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CTREC.
+       01  CTREC.
+           05 CT-OUT-COUNT        PIC 9(08).
+           05 CT-IN1-COUNT        PIC 9(08).
+           05 CT-IN2-COUNT        PIC 9(08).
+
+      *                          CONTROL-TOTAL SUMMARY OF OUTFILE,
+      *                          PRODUCED BY 36-SUMMARY-REPORT AFTER
+      *                          OUTFILE IS CLOSED - RECORD COUNT, A
+      *                          HASH TOTAL OVER THE INFILE2 DETAIL
+      *                          TRAN DATE, AND THE FIRST/LAST RECORD
+      *                          WRITTEN.
+       FD  SUMRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           REPORT IS SUMMARY-REPORT.
 
 
        WORKING-STORAGE SECTION.
@@ -53,41 +136,845 @@
        01  SW-SWITCHES.
            05 END-OF-FILE-IND     PIC X VALUE SPACE.
               88 SW-END-OF-FILE         VALUE 'Y'.
+           05 END-OF-FILE1-IND    PIC X VALUE SPACE.
+              88 SW-END-OF-FILE1        VALUE 'Y'.
+           05 SC-FIRST-REC-SW     PIC X VALUE 'Y'.
+              88 SC-FIRST-RECORD        VALUE 'Y'.
+
+       01  SC-JOINED-RECORD.
+           05 SC-1ST-HALF             PIC X(8).
+           05 SC-1ST-HALF-FLD REDEFINES SC-1ST-HALF.
+              COPY STKREC2 REPLACING
+                 ==STK-ACCOUNT-KEY== BY ==S1-ACCOUNT-KEY==
+                 ==STK-TRAN-DATE==   BY ==S1-TRAN-DATE==.
+           05 SC-2ND-HALF             PIC X(8).
+           05 SC-2ND-HALF-FLD REDEFINES SC-2ND-HALF.
+              COPY STKREC2 REPLACING
+                 ==STK-ACCOUNT-KEY== BY ==S2-ACCOUNT-KEY==
+                 ==STK-TRAN-DATE==   BY ==S2-TRAN-DATE==.
+           05 SC-AUDIT.
+              COPY STKAUDIT REPLACING
+                 ==STK-RUN-ID==         BY ==SA-RUN-ID==
+                 ==STK-RUN-DATE==       BY ==SA-RUN-DATE==
+                 ==STK-RUN-TIME==       BY ==SA-RUN-TIME==
+                 ==STK-IN1-GENERATION== BY ==SA-IN1-GENERATION==
+                 ==STK-IN2-GENERATION== BY ==SA-IN2-GENERATION==.
+           05 SC-LINE-COUNT           PIC 9(02).
+           05 SC-LINE-ITEM OCCURS 0 TO 10 TIMES
+                 DEPENDING ON SC-LINE-COUNT.
+              COPY STKLINE REPLACING
+                 ==STK-ITEM-CODE==   BY ==SC-ITEM-CODE==
+                 ==STK-ITEM-AMOUNT== BY ==SC-ITEM-AMOUNT==.
+
+      *                          SUBSCRIPT FOR COPYING INFILE2'S
+      *                          LINE-ITEM TABLE INTO SC-JOINED-RECORD.
+       01  SC-LINE-INDEX              PIC 9(02) COMP.
+
+      *                          CYCLE MODE ONLY - ALL OF INFILE1 HELD
+      *                          IN MEMORY (UP TO 500 HEADERS) SO EACH
+      *                          INFILE2 RECORD CAN BE PAIRED WITH THE
+      *                          NEXT HEADER IN ROUND-ROBIN ROTATION -
+      *                          SEE 12-LOAD-HEADER-TABLE AND 20-CYCLE.
+       01  SC-HEADER-TABLE.
+           05 SC-HEADER-COUNT         PIC 9(04) COMP-3 VALUE ZERO.
+           05 SC-HEADER-ENTRY OCCURS 500 TIMES.
+              COPY STKREC2 REPLACING
+                 ==STK-ACCOUNT-KEY== BY ==HT-ACCOUNT-KEY==
+                 ==STK-TRAN-DATE==   BY ==HT-TRAN-DATE==.
+
+       01  SC-HEADER-INDEX            PIC 9(04) COMP VALUE 1.
 
-       01  SC-VARIABLES.
-           05 SC-JOINED-RECORD.
-              10 SC-1ST-HALF      PIC X(8).
-              10 SC-2ND-HALF      PIC X(8).
+      *                          RESTART-ONLY SCRATCH FOR RECOMPUTING
+      *                          SC-HEADER-INDEX - SEE
+      *                          06-RESTORE-HEADER-INDEX.
+       01  SC-HEADER-QUOTIENT         PIC 9(08) COMP VALUE ZERO.
+       01  SC-HEADER-REMAINDER        PIC 9(04) COMP VALUE ZERO.
 
+      *                          RUN-MODE IS SELECTED BY THE EXEC PARM:
+      *                          PARM='B'  - BROADCAST (DEFAULT,
+      *                                     ORIGINAL BEHAVIOUR - ONE
+      *                                     INFILE1 RECORD STAMPED ON
+      *                                     EVERY INFILE2 RECORD).
+      *                          PARM='M'  - MATCHED - INFILE1 IS A
+      *                                     SEQUENCE OF HEADERS KEYED
+      *                                     THE SAME AS INFILE2 AND
+      *                                     EACH DETAIL IS JOINED TO
+      *                                     THE HEADER WITH THE SAME
+      *                                     KEY, CONTROL-BREAKING
+      *                                     FORWARD THROUGH INFILE1
+      *                                     AS THE KEY CHANGES.
+      *                          PARM='C'  - CYCLE - INFILE1 IS HELD
+      *                                     ENTIRELY IN MEMORY AND EACH
+      *                                     INFILE2 RECORD IS STAMPED
+      *                                     WITH THE NEXT INFILE1
+      *                                     HEADER IN ROTATION,
+      *                                     WRAPPING BACK TO THE FIRST
+      *                                     HEADER WHEN THE LIST IS
+      *                                     EXHAUSTED.
+      *                          THE SECOND PARM BYTE OF 'R' REQUESTS
+      *                          A CHECKPOINT RESTART - SEE 06-RESTART.
+      *                          THE THIRD PARM BYTE OF 'Z' TELLS
+      *                          10-SETUP THAT AN EMPTY INFILE1 OR
+      *                          INFILE2 IS EXPECTED THIS RUN (E.G. A
+      *                          NO-ACTIVITY DAY) SO IT IS NOT FLAGGED
+      *                          AS A POSSIBLE BAD EXTRACT.
+      *                          PARM BYTES 4-7 AND 8-11 CARRY THE
+      *                          INFILE1 AND INFILE2 GENERATION NUMBERS
+      *                          SO THEY CAN BE STAMPED ON THE AUDIT
+      *                          PORTION OF EVERY OUTPUT RECORD - SEE
+      *                          13-BUILD-AUDIT-INFO. INFILE1 AND
+      *                          INFILE2 ARE PLAIN (NON-GDG) DSNS - THE
+      *                          OPERATOR/SCHEDULER SUPPLIES THESE
+      *                          GENERATION NUMBERS FROM WHATEVER
+      *                          UPSTREAM PROCESS TRACKS THEM. ONLY
+      *                          OUTFILE IS AN ACTUAL GDG - SEE
+      *                          STKEX1G.
+       01  SC-RUN-CONTROL.
+           05 SC-RUN-MODE         PIC X(01) VALUE 'B'.
+              88 SC-MODE-BROADCAST      VALUE 'B'.
+              88 SC-MODE-MATCHED        VALUE 'M'.
+              88 SC-MODE-CYCLE          VALUE 'C'.
+           05 SC-RESTART-IND      PIC X(01) VALUE 'N'.
+              88 SC-RESTART-RUN         VALUE 'R'.
+           05 SC-EMPTY-OK-IND     PIC X(01) VALUE 'N'.
+              88 SC-EMPTY-RUN-OK        VALUE 'Z'.
 
-       PROCEDURE DIVISION.
-      *-------------------*
+      *                          AUDIT TRAIL CONTROLS - BUILT ONCE IN
+      *                          13-BUILD-AUDIT-INFO AND STAMPED ON
+      *                          SC-JOINED-RECORD FOR THE LIFE OF THE
+      *                          RUN SO EVERY OUTREC CARRIES THE SAME
+      *                          RUN-ID, RUN DATE/TIME, AND SOURCE
+      *                          GENERATION NUMBERS.
+       01  SC-AUDIT-CONTROL.
+           05 SC-RUN-DATE         PIC 9(06) VALUE ZERO.
+           05 SC-RUN-TIME         PIC 9(08) VALUE ZERO.
+           05 SC-RUN-ID           PIC X(12) VALUE SPACE.
+           05 SC-IN1-GENERATION   PIC 9(04) VALUE ZERO.
+           05 SC-IN2-GENERATION   PIC 9(04) VALUE ZERO.
+
+      *                          FILE STATUS AND CHECKPOINT/RESTART
+      *                          CONTROLS - SEE 10-SETUP AND 90-ABEND.
+       01  SC-FILE-STATUSES.
+           05 IN1-FILE-STATUS     PIC X(02) VALUE '00'.
+           05 IN2-FILE-STATUS     PIC X(02) VALUE '00'.
+           05 OUT-FILE-STATUS     PIC X(02) VALUE '00'.
+           05 CT-FILE-STATUS      PIC X(02) VALUE '00'.
+           05 RP-FILE-STATUS      PIC X(02) VALUE '00'.
+
+      *                          CONTROLS FOR 36-SUMMARY-REPORT - A
+      *                          CONSTANT 1 SUMMED PER DETAIL LINE TO
+      *                          GET A RECORD COUNT OUT OF THE REPORT
+      *                          WRITER'S CONTROL FOOTING, AND THE
+      *                          FIRST/LAST OUTFILE KEY SEEN.
+       01  SC-REPORT-CONTROL.
+           05 SC-RPT-ONE          PIC 9(01) VALUE 1.
+           05 SC-FIRST-KEY        PIC X(04) VALUE SPACE.
+           05 SC-FIRST-DATE       PIC 9(04) VALUE ZERO.
+           05 SC-LAST-KEY         PIC X(04) VALUE SPACE.
+           05 SC-LAST-DATE        PIC 9(04) VALUE ZERO.
+
+       01  SC-ERROR-INFO.
+           05 SC-ERROR-FILE-ID    PIC X(08).
+           05 SC-ERROR-STATUS     PIC X(02).
+
+       01  SC-CHECKPOINT-CONTROL.
+           05 SC-CKPT-INTERVAL    PIC 9(05) COMP-3 VALUE 100.
+           05 SC-OUT-COUNT        PIC 9(08) COMP-3 VALUE ZERO.
+           05 SC-IN1-COUNT        PIC 9(08) COMP-3 VALUE ZERO.
+           05 SC-IN2-COUNT        PIC 9(08) COMP-3 VALUE ZERO.
+           05 SC-SKIP-COUNT       PIC 9(08) COMP-3 VALUE ZERO.
+           05 SC-CKPT-QUOTIENT    PIC 9(08) COMP-3 VALUE ZERO.
+           05 SC-CKPT-REMAINDER   PIC 9(05) COMP-3 VALUE ZERO.
+
+       LINKAGE SECTION.
+      *------------------*
+       01  SC-PARM-AREA.
+           05 SC-PARM-LENGTH      PIC S9(4) COMP.
+           05 SC-PARM-DATA        PIC X(80).
+
+      *                          CONTROL-TOTAL SUMMARY OF OUTFILE,
+      *                          PRODUCED BY 36-SUMMARY-REPORT AFTER
+      *                          OUTFILE IS CLOSED - RECORD COUNT, A
+      *                          HASH TOTAL OVER THE INFILE2 DETAIL
+      *                          TRAN DATE, AND THE FIRST/LAST RECORD
+      *                          WRITTEN.
+       REPORT SECTION.
+      *------------------*
+       RD  SUMMARY-REPORT
+           CONTROLS ARE FINAL
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 3
+           LAST DETAIL 56
+           FOOTING 58.
+
+       01  TYPE PAGE HEADING.
+           05 LINE 1.
+              10 COLUMN  1  PIC X(35)
+                    VALUE 'STACKEX1 - OUTFILE CONTROL SUMMARY'.
+           05 LINE 2.
+              10 COLUMN  1  PIC X(15) VALUE 'ACCOUNT KEY'.
+              10 COLUMN 20  PIC X(10) VALUE 'TRAN DATE'.
+
+       01  RP-DETAIL-LINE TYPE DETAIL.
+           05 LINE PLUS 1.
+              10 COLUMN  1  PIC X(04)  SOURCE OD-ACCOUNT-KEY.
+              10 COLUMN 20  PIC 9(04)  SOURCE OD-TRAN-DATE.
+
+       01  RP-FINAL-TOTALS TYPE CONTROL FOOTING FINAL.
+           05 LINE PLUS 2.
+              10 COLUMN  1  PIC X(16) VALUE 'RECORDS WRITTEN'.
+              10 COLUMN 22  PIC ZZZ,ZZ9 SUM SC-RPT-ONE.
+           05 LINE PLUS 1.
+              10 COLUMN  1  PIC X(16) VALUE 'HASH TOTAL DATE'.
+              10 COLUMN 22  PIC ZZZ,ZZZ,ZZ9 SUM OD-TRAN-DATE.
+           05 LINE PLUS 2.
+              10 COLUMN  1  PIC X(13) VALUE 'FIRST RECORD'.
+              10 COLUMN 22  PIC X(04) SOURCE SC-FIRST-KEY.
+              10 COLUMN 28  PIC 9(04) SOURCE SC-FIRST-DATE.
+           05 LINE PLUS 1.
+              10 COLUMN  1  PIC X(13) VALUE 'LAST RECORD'.
+              10 COLUMN 22  PIC X(04) SOURCE SC-LAST-KEY.
+              10 COLUMN 28  PIC 9(04) SOURCE SC-LAST-DATE.
+
+       PROCEDURE DIVISION USING SC-PARM-AREA.
+      *----------------------------------------*
        00-MAINLINE.
            PERFORM 10-SETUP THROUGH 10-EXIT
            PERFORM 20-LOOP  THROUGH 20-EXIT
               UNTIL SW-END-OF-FILE.
            PERFORM 30-FINISH.
 
-      *                          ANS COBOL (1972) NO FILE STATUS.
        10-SETUP.
-           OPEN INPUT  INFILE1 INFILE2
-           OPEN OUTPUT OUTFILE
-           READ INFILE1 INTO SC-1ST-HALF AT END PERFORM 30-FINISH.
-           READ INFILE2 INTO SC-2ND-HALF AT END PERFORM 30-FINISH.
+           PERFORM 05-GET-PARM THROUGH 05-EXIT
+           PERFORM 13-BUILD-AUDIT-INFO THRU 13-EXIT
+           OPEN INPUT  INFILE1
+           IF IN1-FILE-STATUS NOT = '00'
+              MOVE 'INFILE1'  TO SC-ERROR-FILE-ID
+              MOVE IN1-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           OPEN INPUT  INFILE2
+           IF IN2-FILE-STATUS NOT = '00'
+              MOVE 'INFILE2'  TO SC-ERROR-FILE-ID
+              MOVE IN2-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           IF SC-RESTART-RUN
+              PERFORM 06-RESTART THRU 06-EXIT
+           ELSE
+              OPEN OUTPUT OUTFILE
+              IF OUT-FILE-STATUS NOT = '00'
+                 MOVE 'OUTFILE'  TO SC-ERROR-FILE-ID
+                 MOVE OUT-FILE-STATUS TO SC-ERROR-STATUS
+                 PERFORM 90-ABEND THRU 90-EXIT
+              END-IF
+              OPEN OUTPUT CHECKPT
+              IF CT-FILE-STATUS NOT = '00'
+                 MOVE 'CHECKPT'  TO SC-ERROR-FILE-ID
+                 MOVE CT-FILE-STATUS TO SC-ERROR-STATUS
+                 PERFORM 90-ABEND THRU 90-EXIT
+              END-IF
+              IF SC-MODE-CYCLE
+                 PERFORM 12-LOAD-HEADER-TABLE THRU 12-EXIT
+              ELSE
+                 READ INFILE1 INTO SC-1ST-HALF
+                    AT END MOVE 'Y' TO END-OF-FILE1-IND
+                 END-READ
+                 IF NOT SW-END-OF-FILE1
+                    ADD 1 TO SC-IN1-COUNT
+                 END-IF
+                 PERFORM 07-CHECK-IN1-STATUS THRU 07-EXIT
+              END-IF
+              READ INFILE2
+                 AT END MOVE 'Y' TO END-OF-FILE-IND
+              END-READ
+              IF NOT SW-END-OF-FILE
+                 PERFORM 20-COPY-DETAIL THRU 20-COPY-DETAIL-EXIT
+                 ADD 1 TO SC-IN2-COUNT
+              END-IF
+              PERFORM 08-CHECK-IN2-STATUS THRU 08-EXIT
+              PERFORM 09-CHECK-EMPTY-INPUT THRU 09-EXIT
+           END-IF.
 
        10-EXIT.
            EXIT.
 
+      *                         AN EMPTY INFILE1 OR INFILE2 ON THE
+      *                         FIRST READ ENDS THE RUN EITHER WAY -
+      *                         THIS JUST TELLS THE OPERATOR WHETHER
+      *                         IT WAS EXPECTED (PARM BYTE 3 = 'Z')
+      *                         OR LOOKS LIKE A BAD/INCOMPLETE EXTRACT.
+      *                         IN CYCLE MODE, 12-LOAD-HEADER-TABLE HAS
+      *                         ALREADY READ INFILE1 TO EXHAUSTION BY
+      *                         DESIGN, SO END-OF-FILE1-IND IS ALWAYS
+      *                         'Y' BY THE TIME WE GET HERE - WHETHER
+      *                         INFILE1 WAS ACTUALLY EMPTY IS TESTED BY
+      *                         SC-HEADER-COUNT INSTEAD.
+       09-CHECK-EMPTY-INPUT.
+           IF (SC-MODE-CYCLE AND SC-HEADER-COUNT = ZERO)
+                 OR (NOT SC-MODE-CYCLE AND SW-END-OF-FILE1)
+                 OR SW-END-OF-FILE
+              IF SC-EMPTY-RUN-OK
+                 DISPLAY 'STACKEX1 - NO RECORDS TO JOIN THIS RUN - '
+                         'EMPTY EXTRACT AUTHORIZED BY PARM'
+              ELSE
+                 DISPLAY 'STACKEX1 - *** EXCEPTION *** UNEXPECTED '
+                         'EMPTY INPUT - POSSIBLE BAD OR INCOMPLETE '
+                         'EXTRACT'
+                 IF SC-MODE-CYCLE
+                    IF SC-HEADER-COUNT = ZERO
+                       DISPLAY '    INFILE1 (HEADERS) HAS NO RECORDS'
+                    END-IF
+                 ELSE
+                    IF SW-END-OF-FILE1
+                       DISPLAY '    INFILE1 (HEADERS) HAS NO RECORDS'
+                    END-IF
+                 END-IF
+                 IF SW-END-OF-FILE
+                    DISPLAY '    INFILE2 (DETAILS) HAS NO RECORDS'
+                 END-IF
+              END-IF
+              PERFORM 30-FINISH
+           END-IF.
+
+       09-EXIT.
+           EXIT.
+
+      *                         CYCLE MODE ONLY - READ ALL OF INFILE1
+      *                         INTO SC-HEADER-TABLE (PRIMING READ THEN
+      *                         LOAD-UNTIL-END-OF-FILE, AS ELSEWHERE IN
+      *                         THIS PROGRAM) SO 20-CYCLE CAN ROTATE
+      *                         THROUGH THE HEADERS AS INFILE2 IS READ.
+       12-LOAD-HEADER-TABLE.
+           READ INFILE1 INTO SC-1ST-HALF
+              AT END MOVE 'Y' TO END-OF-FILE1-IND
+           END-READ
+           PERFORM 07-CHECK-IN1-STATUS THRU 07-EXIT
+           PERFORM 12-LOAD-HEADER-ENTRY THRU 12-LOAD-HEADER-ENTRY-EXIT
+              UNTIL SW-END-OF-FILE1
+           MOVE 1 TO SC-HEADER-INDEX.
+
+       12-EXIT.
+           EXIT.
+
+       12-LOAD-HEADER-ENTRY.
+           ADD 1 TO SC-HEADER-COUNT
+           IF SC-HEADER-COUNT > 500
+              MOVE 'INFILE1' TO SC-ERROR-FILE-ID
+              MOVE 'OF'      TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           ADD 1 TO SC-IN1-COUNT
+           MOVE S1-ACCOUNT-KEY TO HT-ACCOUNT-KEY(SC-HEADER-COUNT)
+           MOVE S1-TRAN-DATE   TO HT-TRAN-DATE(SC-HEADER-COUNT)
+           READ INFILE1 INTO SC-1ST-HALF
+              AT END MOVE 'Y' TO END-OF-FILE1-IND
+           END-READ
+           PERFORM 07-CHECK-IN1-STATUS THRU 07-EXIT.
+
+       12-LOAD-HEADER-ENTRY-EXIT.
+           EXIT.
+
+      *                         DECODE THE JCL EXEC PARM INTO A MODE,
+      *                         AN OPTIONAL RESTART REQUEST, AN
+      *                         OPTIONAL EMPTY-RUN AUTHORIZATION, AND
+      *                         THE INFILE1/INFILE2 GENERATION NUMBERS
+      *                         (DEFAULTED TO ZERO WHEN NOT SUPPLIED).
+       05-GET-PARM.
+           MOVE 'B' TO SC-RUN-MODE
+           MOVE 'N' TO SC-RESTART-IND
+           MOVE 'N' TO SC-EMPTY-OK-IND
+           MOVE ZERO TO SC-IN1-GENERATION
+           MOVE ZERO TO SC-IN2-GENERATION
+           IF SC-PARM-LENGTH > ZERO AND SC-PARM-DATA(1:1) = 'M'
+              MOVE 'M' TO SC-RUN-MODE
+           END-IF
+           IF SC-PARM-LENGTH > ZERO AND SC-PARM-DATA(1:1) = 'C'
+              MOVE 'C' TO SC-RUN-MODE
+           END-IF
+           IF SC-PARM-LENGTH > 1 AND SC-PARM-DATA(2:1) = 'R'
+              MOVE 'R' TO SC-RESTART-IND
+           END-IF
+           IF SC-PARM-LENGTH > 2 AND SC-PARM-DATA(3:1) = 'Z'
+              MOVE 'Z' TO SC-EMPTY-OK-IND
+           END-IF
+           IF SC-PARM-LENGTH > 6
+              MOVE SC-PARM-DATA(4:4) TO SC-IN1-GENERATION
+           END-IF
+           IF SC-PARM-LENGTH > 10
+              MOVE SC-PARM-DATA(8:4) TO SC-IN2-GENERATION
+           END-IF.
+
+       05-EXIT.
+           EXIT.
+
+      *                         BUILD THE AUDIT STAMP FOR THIS RUN -
+      *                         SYSTEM DATE/TIME, A RUN-ID DERIVED FROM
+      *                         THEM, AND THE INFILE1/INFILE2 GENERATION
+      *                         NUMBERS FROM THE PARM - AND MOVE IT INTO
+      *                         SC-JOINED-RECORD ONCE SO IT RIDES ALONG
+      *                         ON EVERY 25-WRITE-OUTREC FOR THE REST
+      *                         OF THE RUN.
+       13-BUILD-AUDIT-INFO.
+           ACCEPT SC-RUN-DATE FROM DATE
+           ACCEPT SC-RUN-TIME FROM TIME
+           STRING SC-RUN-DATE       DELIMITED BY SIZE
+                  SC-RUN-TIME(1:6)  DELIMITED BY SIZE
+                  INTO SC-RUN-ID
+           MOVE SC-RUN-ID         TO SA-RUN-ID
+           MOVE SC-RUN-DATE       TO SA-RUN-DATE
+           MOVE SC-RUN-TIME       TO SA-RUN-TIME
+           MOVE SC-IN1-GENERATION TO SA-IN1-GENERATION
+           MOVE SC-IN2-GENERATION TO SA-IN2-GENERATION.
+
+       13-EXIT.
+           EXIT.
+
+      *                         RESTART: READ THE CHECKPOINT LOG
+      *                         WRITTEN BY THE FAILED RUN, KEEP ITS
+      *                         LAST RECORD, THEN REPOSITION INFILE1
+      *                         AND INFILE2 TO THAT POINT AND REOPEN
+      *                         OUTFILE/CHECKPT SO PROCESSING RESUMES
+      *                         AFTER THE LAST COMMITTED OUTREC. THE
+      *                         SKIP LOOPS RE-READ EXACTLY THE RECORDS
+      *                         THE FAILED RUN ALREADY COMMITTED, WHICH
+      *                         LEAVES INFILE1/INFILE2 POSITIONED ON
+      *                         THAT LAST COMMITTED RECORD (THE SAME
+      *                         STATE 25-WRITE-OUTREC CHECKPOINTED
+      *                         FROM) - NOT THE NEXT ONE TO PROCESS, SO
+      *                         A TRAILING READ (THE SAME ONE 20-LOOP
+      *                         WOULD HAVE DONE NEXT) ADVANCES ONE MORE
+      *                         STEP BEFORE CONTROL RETURNS TO 20-LOOP.
+      *                         THAT SINGLE TRAILING READ ALSO SATISFIES
+      *                         20-MATCHED'S CONTROL-BREAK CATCH-UP -
+      *                         ONCE INFILE1/INFILE2 ARE CORRECTLY
+      *                         REPOSITIONED, 20-MATCHED'S OWN HEADER-
+      *                         ADVANCE LOGIC RUNS AGAIN NATURALLY.
+      *                         (OPERATIONS TRUNCATES A PARTIAL OUTFILE
+      *                         BACK TO CT-OUT-COUNT RECORDS BEFORE
+      *                         RESUBMITTING A RESTART STEP.)
+       06-RESTART.
+           OPEN INPUT CHECKPT
+           IF CT-FILE-STATUS NOT = '00'
+              MOVE 'CHECKPT'  TO SC-ERROR-FILE-ID
+              MOVE CT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           PERFORM 06-READ-LAST-CKPT THRU 06-READ-LAST-CKPT-EXIT
+              UNTIL SW-END-OF-FILE
+           CLOSE CHECKPT
+           MOVE SPACE TO END-OF-FILE-IND
+           MOVE SC-OUT-COUNT TO CT-OUT-COUNT
+           OPEN EXTEND OUTFILE
+           IF OUT-FILE-STATUS NOT = '00'
+              MOVE 'OUTFILE'  TO SC-ERROR-FILE-ID
+              MOVE OUT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           OPEN EXTEND CHECKPT
+           IF CT-FILE-STATUS NOT = '00'
+              MOVE 'CHECKPT'  TO SC-ERROR-FILE-ID
+              MOVE CT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           IF SC-MODE-CYCLE
+              MOVE ZERO TO SC-IN1-COUNT
+              PERFORM 12-LOAD-HEADER-TABLE THRU 12-EXIT
+              PERFORM 06-RESTORE-HEADER-INDEX
+                 THRU 06-RESTORE-HEADER-INDEX-EXIT
+           ELSE
+              MOVE SC-IN1-COUNT TO SC-SKIP-COUNT
+              PERFORM 06-SKIP-IN1 THRU 06-SKIP-IN1-EXIT
+                 SC-SKIP-COUNT TIMES
+           END-IF
+           MOVE SC-IN2-COUNT TO SC-SKIP-COUNT
+           PERFORM 06-SKIP-IN2 THRU 06-SKIP-IN2-EXIT
+              SC-SKIP-COUNT TIMES
+           PERFORM 20-READ-DETAIL THRU 20-READ-DETAIL-EXIT.
+
+       06-EXIT.
+           EXIT.
+
+       06-READ-LAST-CKPT.
+           READ CHECKPT
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+              NOT AT END
+                 MOVE CT-OUT-COUNT TO SC-OUT-COUNT
+                 MOVE CT-IN1-COUNT TO SC-IN1-COUNT
+                 MOVE CT-IN2-COUNT TO SC-IN2-COUNT
+           END-READ
+           PERFORM 06-CHECK-CT-STATUS THRU 06-CHECK-CT-STATUS-EXIT.
+
+       06-READ-LAST-CKPT-EXIT.
+           EXIT.
+
+      *                         SAME PATTERN AS 07-CHECK-IN1-STATUS AND
+      *                         08-CHECK-IN2-STATUS - '10' (END OF
+      *                         CHECKPOINT LOG) IS EXPECTED AND HANDLED
+      *                         BY THE PERFORM ... UNTIL SW-END-OF-FILE
+      *                         IN 06-RESTART; ANYTHING ELSE IS A
+      *                         GENUINE I/O ERROR AND MUST NOT BE
+      *                         ALLOWED TO SPIN 06-READ-LAST-CKPT'S
+      *                         CALLER FOREVER.
+       06-CHECK-CT-STATUS.
+           IF CT-FILE-STATUS NOT = '00' AND CT-FILE-STATUS NOT = '10'
+              MOVE 'CHECKPT'  TO SC-ERROR-FILE-ID
+              MOVE CT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF.
+
+       06-CHECK-CT-STATUS-EXIT.
+           EXIT.
+
+      *                         CYCLE MODE ONLY - RECOMPUTE THE ROUND-
+      *                         ROBIN ROTATION POSITION FOR THE NEXT
+      *                         UNWRITTEN INFILE2 RECORD SO A RESTART
+      *                         RESUMES THE SAME HEADER SEQUENCE THE
+      *                         FAILED RUN WOULD HAVE USED. OUTPUT IS
+      *                         ONE-FOR-ONE WITH INFILE2 IN CYCLE MODE,
+      *                         SO THE Nth OUTREC USES HEADER
+      *                         ((N-1) MOD SC-HEADER-COUNT) + 1 - I.E.
+      *                         THE (SC-OUT-COUNT+1)TH OUTREC USES
+      *                         (SC-OUT-COUNT MOD SC-HEADER-COUNT) + 1.
+       06-RESTORE-HEADER-INDEX.
+           IF SC-HEADER-COUNT NOT = ZERO
+              DIVIDE SC-OUT-COUNT BY SC-HEADER-COUNT
+                 GIVING SC-HEADER-QUOTIENT
+                 REMAINDER SC-HEADER-REMAINDER
+              ADD 1 TO SC-HEADER-REMAINDER GIVING SC-HEADER-INDEX
+           END-IF.
+
+       06-RESTORE-HEADER-INDEX-EXIT.
+           EXIT.
+
+       06-SKIP-IN1.
+           READ INFILE1 INTO SC-1ST-HALF
+              AT END PERFORM 30-FINISH
+           END-READ
+           PERFORM 07-CHECK-IN1-STATUS THRU 07-EXIT.
+
+       06-SKIP-IN1-EXIT.
+           EXIT.
+
+      *                         MIRRORS THE NORMAL DETAIL READS (E.G.
+      *                         20-READ-DETAIL) - EVERY SKIPPED INFILE2
+      *                         RECORD MUST STILL BE COPIED INTO
+      *                         SC-JOINED-RECORD VIA 20-COPY-DETAIL, OR
+      *                         THE STALE DETAIL FROM THE LAST 10-SETUP
+      *                         READ WOULD BE JOINED AND WRITTEN AGAIN
+      *                         AS SOON AS 20-LOOP RESUMES.
+       06-SKIP-IN2.
+           READ INFILE2
+              AT END PERFORM 30-FINISH
+           END-READ
+           PERFORM 20-COPY-DETAIL THRU 20-COPY-DETAIL-EXIT
+           PERFORM 08-CHECK-IN2-STATUS THRU 08-EXIT.
+
+       06-SKIP-IN2-EXIT.
+           EXIT.
+
+       07-CHECK-IN1-STATUS.
+           IF IN1-FILE-STATUS NOT = '00' AND IN1-FILE-STATUS NOT = '10'
+              MOVE 'INFILE1'  TO SC-ERROR-FILE-ID
+              MOVE IN1-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF.
+
+       07-EXIT.
+           EXIT.
+
+       08-CHECK-IN2-STATUS.
+           IF IN2-FILE-STATUS NOT = '00' AND IN2-FILE-STATUS NOT = '10'
+              MOVE 'INFILE2'  TO SC-ERROR-FILE-ID
+              MOVE IN2-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF.
+
+       08-EXIT.
+           EXIT.
+
 
        20-LOOP.
-           WRITE OUTREC  FROM SC-JOINED-RECORD
-           READ  INFILE2 INTO SC-2ND-HALF
-              AT END MOVE 'Y' TO END-OF-FILE-IND.
+           IF SC-MODE-MATCHED
+              PERFORM 20-MATCHED   THRU 20-MATCHED-EXIT
+           ELSE
+              IF SC-MODE-CYCLE
+                 PERFORM 20-CYCLE     THRU 20-CYCLE-EXIT
+              ELSE
+                 PERFORM 20-BROADCAST THRU 20-BROADCAST-EXIT
+              END-IF
+           END-IF.
 
        20-EXIT.
            EXIT.
 
+      *                         ORIGINAL BEHAVIOUR - STAMP THE SAME
+      *                         INFILE1 RECORD ON EVERY INFILE2 RECORD.
+       20-BROADCAST.
+           PERFORM 25-WRITE-OUTREC THRU 25-EXIT
+           READ  INFILE2
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+           END-READ
+           IF NOT SW-END-OF-FILE
+              PERFORM 20-COPY-DETAIL THRU 20-COPY-DETAIL-EXIT
+              ADD 1 TO SC-IN2-COUNT
+           END-IF
+           PERFORM 08-CHECK-IN2-STATUS THRU 08-EXIT.
+
+       20-BROADCAST-EXIT.
+           EXIT.
+
+      *                         CYCLING BROADCAST - STAMP THIS INFILE2
+      *                         RECORD WITH THE NEXT INFILE1 HEADER IN
+      *                         SC-HEADER-TABLE, WRAPPING BACK TO THE
+      *                         FIRST HEADER WHEN THE TABLE IS
+      *                         EXHAUSTED.
+       20-CYCLE.
+           MOVE HT-ACCOUNT-KEY(SC-HEADER-INDEX) TO S1-ACCOUNT-KEY
+           MOVE HT-TRAN-DATE(SC-HEADER-INDEX)   TO S1-TRAN-DATE
+           PERFORM 25-WRITE-OUTREC THRU 25-EXIT
+           ADD 1 TO SC-HEADER-INDEX
+           IF SC-HEADER-INDEX > SC-HEADER-COUNT
+              MOVE 1 TO SC-HEADER-INDEX
+           END-IF
+           READ  INFILE2
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+           END-READ
+           IF NOT SW-END-OF-FILE
+              PERFORM 20-COPY-DETAIL THRU 20-COPY-DETAIL-EXIT
+              ADD 1 TO SC-IN2-COUNT
+           END-IF
+           PERFORM 08-CHECK-IN2-STATUS THRU 08-EXIT.
+
+       20-CYCLE-EXIT.
+           EXIT.
+
+      *                         MATCHED (KEYED) JOIN - HEADER AND
+      *                         DETAIL KEYS ARE COMPARED AND THE
+      *                         HEADER IS ADVANCED ON A CONTROL BREAK
+      *                         UNTIL IT CATCHES UP TO THE DETAIL KEY.
+      *                         DETAIL RECORDS WHOSE KEY NEVER
+      *                         APPEARS IN INFILE1 ARE DROPPED.
+       20-MATCHED.
+           IF S2-ACCOUNT-KEY = S1-ACCOUNT-KEY
+              PERFORM 25-WRITE-OUTREC THRU 25-EXIT
+              PERFORM 20-READ-DETAIL THRU 20-READ-DETAIL-EXIT
+           ELSE
+              IF S2-ACCOUNT-KEY > S1-ACCOUNT-KEY AND NOT SW-END-OF-FILE1
+                 PERFORM 20-READ-HEADER THRU 20-READ-HEADER-EXIT
+              ELSE
+                 PERFORM 20-READ-DETAIL THRU 20-READ-DETAIL-EXIT
+              END-IF
+           END-IF.
+
+       20-MATCHED-EXIT.
+           EXIT.
+
+       20-READ-DETAIL.
+           READ INFILE2
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+           END-READ
+           IF NOT SW-END-OF-FILE
+              PERFORM 20-COPY-DETAIL THRU 20-COPY-DETAIL-EXIT
+              ADD 1 TO SC-IN2-COUNT
+           END-IF
+           PERFORM 08-CHECK-IN2-STATUS THRU 08-EXIT.
+
+       20-READ-DETAIL-EXIT.
+           EXIT.
+
+      *                         COPY THE JUST-READ INFILE2 DETAIL AND
+      *                         ITS VARIABLE-LENGTH LINE-ITEM SEGMENT
+      *                         INTO THE JOINED-RECORD WORK AREA.
+       20-COPY-DETAIL.
+           MOVE D2-ACCOUNT-KEY TO S2-ACCOUNT-KEY
+           MOVE D2-TRAN-DATE   TO S2-TRAN-DATE
+           MOVE D2-LINE-COUNT  TO SC-LINE-COUNT
+           PERFORM 20-COPY-LINE-ITEM THRU 20-COPY-LINE-ITEM-EXIT
+              VARYING SC-LINE-INDEX FROM 1 BY 1
+                 UNTIL SC-LINE-INDEX > SC-LINE-COUNT.
+
+       20-COPY-DETAIL-EXIT.
+           EXIT.
+
+       20-COPY-LINE-ITEM.
+           MOVE D2-ITEM-CODE(SC-LINE-INDEX)
+                                TO SC-ITEM-CODE(SC-LINE-INDEX)
+           MOVE D2-ITEM-AMOUNT(SC-LINE-INDEX)
+                                TO SC-ITEM-AMOUNT(SC-LINE-INDEX).
+
+       20-COPY-LINE-ITEM-EXIT.
+           EXIT.
+
+       20-READ-HEADER.
+           READ INFILE1 INTO SC-1ST-HALF
+              AT END MOVE 'Y' TO END-OF-FILE1-IND
+           END-READ
+           IF NOT SW-END-OF-FILE1
+              ADD 1 TO SC-IN1-COUNT
+           END-IF
+           PERFORM 07-CHECK-IN1-STATUS THRU 07-EXIT.
+
+       20-READ-HEADER-EXIT.
+           EXIT.
+
+      *                         WRITE ONE JOINED RECORD, THEN CHECKPOINT
+      *                         EVERY SC-CKPT-INTERVAL RECORDS SO A
+      *                         RESTART CAN RESUME PAST THIS POINT.
+       25-WRITE-OUTREC.
+           WRITE OUTREC FROM SC-JOINED-RECORD
+           IF OUT-FILE-STATUS NOT = '00'
+              MOVE 'OUTFILE'  TO SC-ERROR-FILE-ID
+              MOVE OUT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF
+           ADD 1 TO SC-OUT-COUNT
+           DIVIDE SC-OUT-COUNT BY SC-CKPT-INTERVAL
+              GIVING SC-CKPT-QUOTIENT
+              REMAINDER SC-CKPT-REMAINDER
+           IF SC-CKPT-REMAINDER = ZERO
+              PERFORM 26-WRITE-CHECKPOINT THRU 26-EXIT
+           END-IF.
+
+       25-EXIT.
+           EXIT.
+
+       26-WRITE-CHECKPOINT.
+           MOVE SC-OUT-COUNT TO CT-OUT-COUNT
+           MOVE SC-IN1-COUNT TO CT-IN1-COUNT
+           MOVE SC-IN2-COUNT TO CT-IN2-COUNT
+           WRITE CTREC
+           IF CT-FILE-STATUS NOT = '00'
+              MOVE 'CHECKPT'  TO SC-ERROR-FILE-ID
+              MOVE CT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 90-ABEND THRU 90-EXIT
+           END-IF.
+
+       26-EXIT.
+           EXIT.
+
+      *                         A NON-RECOVERABLE I/O ERROR OR OTHER
+      *                         FATAL SETUP CONDITION (E.G. STATUS 'OF'
+      *                         FOR A HEADER-TABLE OVERFLOW OUT OF
+      *                         12-LOAD-HEADER-ENTRY) - TELL THE
+      *                         OPERATOR WHICH FILE AND STATUS, THEN
+      *                         GIVE A NON-ZERO RETURN CODE SO THE JCL
+      *                         STEP CONDITION-CODE TEST CATCHES IT.
+       90-ABEND.
+           DISPLAY 'STACKEX1 - FATAL ERROR ON ' SC-ERROR-FILE-ID
+                   ' - STATUS = ' SC-ERROR-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE INFILE1 INFILE2 OUTFILE CHECKPT
+           STOP RUN.
+
+       90-EXIT.
+           EXIT.
+
       *                         typical housekeeping.
        30-FINISH.
-           CLOSE INFILE1 INFILE2 OUTFILE
+           PERFORM 35-RECONCILE THRU 35-EXIT
+           CLOSE INFILE1 INFILE2 OUTFILE CHECKPT
+           PERFORM 36-SUMMARY-REPORT THRU 36-EXIT
            STOP RUN.
+
+      *                         RECORD-COUNT RECONCILIATION REPORT -
+      *                         HOW MANY RECORDS CAME IN FROM EACH
+      *                         INPUT AND HOW MANY WENT OUT, WITH A
+      *                         WARNING WHEN THE COUNTS DO NOT BALANCE.
+       35-RECONCILE.
+           DISPLAY '***** STACKEX1 RECONCILIATION REPORT *****'
+           DISPLAY 'INFILE1 RECORDS READ ..... ' SC-IN1-COUNT
+           DISPLAY 'INFILE2 RECORDS READ ..... ' SC-IN2-COUNT
+           DISPLAY 'OUTFILE RECORDS WRITTEN .. ' SC-OUT-COUNT
+           IF SC-MODE-BROADCAST OR SC-MODE-CYCLE
+              IF SC-OUT-COUNT NOT = SC-IN2-COUNT
+                 DISPLAY '*** WARNING - OUTFILE COUNT DOES NOT MATCH '
+                         'INFILE2 COUNT (EXPECTED 1:1 IN BROADCAST '
+                         'OR CYCLE MODE) ***'
+              ELSE
+                 DISPLAY 'RECONCILIATION OK - COUNTS BALANCE'
+              END-IF
+           ELSE
+              IF SC-OUT-COUNT > SC-IN2-COUNT
+                 DISPLAY '*** WARNING - OUTFILE COUNT EXCEEDS '
+                         'INFILE2 COUNT - UNEXPECTED IN MATCHED '
+                         'MODE ***'
+              ELSE
+                 DISPLAY 'MATCHED MODE - ' SC-IN2-COUNT
+                 DISPLAY '    LESS ' SC-OUT-COUNT
+                 DISPLAY '    = DETAIL RECORDS WITH NO MATCHING '
+                         'HEADER'
+              END-IF
+           END-IF.
+
+       35-EXIT.
+           EXIT.
+
+      *                         RE-READ THE JUST-WRITTEN OUTFILE AND
+      *                         RUN IT THROUGH THE REPORT WRITER TO GET
+      *                         A CONTROL-TOTAL SUMMARY (RECORD COUNT,
+      *                         HASH TOTAL OVER THE INFILE2 DETAIL
+      *                         TRAN DATE, FIRST/LAST RECORD)
+      *                         INDEPENDENT OF THE COUNTS 35-RECONCILE
+      *                         KEPT DURING THE JOIN ITSELF.
+       36-SUMMARY-REPORT.
+           OPEN INPUT OUTFILE
+           IF OUT-FILE-STATUS NOT = '00'
+              MOVE 'OUTFILE'  TO SC-ERROR-FILE-ID
+              MOVE OUT-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 37-SUMMARY-ABEND THRU 37-EXIT
+           END-IF
+           OPEN OUTPUT SUMRPT
+           IF RP-FILE-STATUS NOT = '00'
+              MOVE 'SUMRPT'  TO SC-ERROR-FILE-ID
+              MOVE RP-FILE-STATUS TO SC-ERROR-STATUS
+              PERFORM 37-SUMMARY-ABEND THRU 37-EXIT
+           END-IF
+           INITIATE SUMMARY-REPORT
+           MOVE 'Y' TO SC-FIRST-REC-SW
+           MOVE SPACE TO END-OF-FILE-IND
+           READ OUTFILE
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+           END-READ
+           PERFORM 36-REPORT-ONE-RECORD THRU 36-REPORT-ONE-RECORD-EXIT
+              UNTIL SW-END-OF-FILE
+           TERMINATE SUMMARY-REPORT
+           CLOSE OUTFILE
+           CLOSE SUMRPT.
+
+       36-EXIT.
+           EXIT.
+
+      *                         A FATAL ERROR OPENING OUTFILE/SUMRPT
+      *                         FOR THE SUMMARY REPORT. BY THE TIME
+      *                         36-SUMMARY-REPORT RUNS, 30-FINISH HAS
+      *                         ALREADY CLOSED INFILE1/INFILE2/CHECKPT,
+      *                         SO 90-ABEND'S CLOSE LIST DOESN'T APPLY
+      *                         HERE - THIS PARAGRAPH CLOSES ONLY
+      *                         OUTFILE AND SUMRPT INSTEAD.
+       37-SUMMARY-ABEND.
+           DISPLAY 'STACKEX1 - FATAL ERROR ON ' SC-ERROR-FILE-ID
+                   ' - STATUS = ' SC-ERROR-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE OUTFILE SUMRPT
+           STOP RUN.
+
+       37-EXIT.
+           EXIT.
+
+       36-REPORT-ONE-RECORD.
+           IF SC-FIRST-RECORD
+              MOVE OD-ACCOUNT-KEY TO SC-FIRST-KEY
+              MOVE OD-TRAN-DATE   TO SC-FIRST-DATE
+              MOVE 'N' TO SC-FIRST-REC-SW
+           END-IF
+           MOVE OD-ACCOUNT-KEY TO SC-LAST-KEY
+           MOVE OD-TRAN-DATE   TO SC-LAST-DATE
+           GENERATE RP-DETAIL-LINE
+           READ OUTFILE
+              AT END MOVE 'Y' TO END-OF-FILE-IND
+           END-READ.
+
+       36-REPORT-ONE-RECORD-EXIT.
+           EXIT.
