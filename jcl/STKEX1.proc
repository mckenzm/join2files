@@ -0,0 +1,36 @@
+//STKEX1   PROC RGN=4M,SOUT=*,LIB='PROD.STACKEX1.LOADLIB',
+//            HLQ='PROD.STACKEX1'
+//*-------------------------------------------------------------
+//* STKEX1 : CATALOGUED PROCEDURE FOR THE STACKEX1 JOIN STEP.
+//*          OUTFIL IS WRITTEN TO A NEW GENERATION OF THE
+//*          OUTFILE GDG (SEE STKEX1G FOR THE ONE-TIME GDG BASE
+//*          DEFINITION) SO A BAD JOIN CAN BE BACKED OUT BY
+//*          ROLLING TO THE PRIOR GENERATION.
+//*          CHKPT IS DELETED ON A NORMAL COMPLETION (IT HAS
+//*          SERVED ITS PURPOSE) BUT CATALOGUED ON AN ABEND SO A
+//*          FAILED RUN CAN BE RESTARTED - SEE STKEX1RS. OUTFIL
+//*          STAYS CATALOGUED EITHER WAY, SINCE THE OUTFIL GDG
+//*          GENERATION IS THE STEP'S DELIVERABLE.
+//*          OVERRIDE PARM.STEP1 ON THE EXEC STATEMENT TO
+//*          SELECT RUN MODE (B/M/C), RESTART (R), THE
+//*          EMPTY-RUN-OK FLAG (Z), AND THE INFILE1/INFILE2
+//*          GENERATION NUMBERS (PARM POSITIONS 4-7 AND 8-11)
+//*          STAMPED ON EVERY OUTREC'S AUDIT SEGMENT - SEE
+//*          05-GET-PARM IN THE PROGRAM SOURCE FOR THE FULL
+//*          PARM LAYOUT.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=STACKEX1,REGION=&RGN,PARM='B'
+//STEPLIB  DD  DSN=&LIB,DISP=SHR
+//INFIL1   DD  DSN=&HLQ..INFILE1,DISP=SHR
+//INFIL2   DD  DSN=&HLQ..INFILE2,DISP=SHR
+//OUTFIL   DD  DSN=&HLQ..OUTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=166,BLKSIZE=0)
+//CHKPT    DD  DSN=&HLQ..CHKPOINT,DISP=(NEW,DELETE,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//SUMRPT   DD  SYSOUT=&SOUT,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=&SOUT
+//         PEND
