@@ -0,0 +1,11 @@
+      *-------------------------------------------------------------*
+      *  STKLINE : ONE REPEATING LINE-ITEM ENTRY FOR THE INFILE2/    *
+      *            OUTFILE VARIABLE-LENGTH DETAIL SEGMENT.  COPY     *
+      *            THIS MEMBER UNDER A 05-LEVEL OCCURS DEPENDING ON  *
+      *            GROUP, REPLACING THE TWO FIELD NAMES BELOW, E.G.  *
+      *               COPY STKLINE REPLACING                        *
+      *                  ==STK-ITEM-CODE==   BY ==D2-ITEM-CODE==     *
+      *                  ==STK-ITEM-AMOUNT== BY ==D2-ITEM-AMOUNT==.  *
+      *-------------------------------------------------------------*
+           10  STK-ITEM-CODE           PIC X(04).
+           10  STK-ITEM-AMOUNT         PIC 9(05)V99.
