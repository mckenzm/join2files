@@ -0,0 +1,16 @@
+//STKEX1J  JOB (ACCTNO),'STACKEX1 JOIN',CLASS=A,MSGCLASS=X,
+//            NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* STKEX1J : NORMAL PRODUCTION RUN OF THE STACKEX1 JOIN STEP.
+//*           PARM.STEP1 SELECTS THE RUN MODE - 'B' BROADCAST,
+//*           'M' MATCHED, 'C' CYCLE - SEE 05-GET-PARM. POSITIONS
+//*           4-7 AND 8-11 BELOW ARE THE CURRENT INFILE1/INFILE2
+//*           GENERATION NUMBERS, STAMPED ON THE AUDIT SEGMENT OF
+//*           EVERY OUTREC - UPDATE THEM EACH RUN TO MATCH WHATEVER
+//*           GENERATION OF INFILE1/INFILE2 THE UPSTREAM EXTRACT
+//*           PRODUCED (INFIL1/INFIL2 BELOW ARE PLAIN DSNS, NOT
+//*           GDGS, SO THE NUMBERS ARE OPERATOR/SCHEDULER-SUPPLIED,
+//*           NOT RESOLVED FROM THE DD).
+//*-------------------------------------------------------------
+//JOINSTEP EXEC STKEX1,PARM.STEP1='M  00120034'
+//
