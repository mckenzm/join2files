@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------*
+      *  STKREC1 : COMMON KEY/DATE FIELDS SHARED BY STACKEX1'S       *
+      *            INFILE1, INFILE2 AND OUTFILE RECORDS.             *
+      *            COPY THIS MEMBER DIRECTLY UNDER A 01-LEVEL FD     *
+      *            RECORD, REPLACING THE TWO FIELD NAMES BELOW WITH  *
+      *            NAMES CARRYING THE PREFIX FOR THIS RECORD, E.G.   *
+      *               COPY STKREC1 REPLACING                        *
+      *                  ==STK-ACCOUNT-KEY== BY ==H1-ACCOUNT-KEY==   *
+      *                  ==STK-TRAN-DATE==   BY ==H1-TRAN-DATE==.    *
+      *            SEE STKREC2 FOR THE SAME FIELDS ONE LEVEL DEEPER, *
+      *            USED WHEN NESTING UNDER A 05-LEVEL GROUP.         *
+      *-------------------------------------------------------------*
+           05  STK-ACCOUNT-KEY         PIC X(04).
+           05  STK-TRAN-DATE           PIC 9(04).
