@@ -0,0 +1,20 @@
+      *-------------------------------------------------------------*
+      *  STKAUDIT : PER-RECORD AUDIT STAMP CARRIED ON EVERY JOINED   *
+      *             RECORD - WHICH RUN PRODUCED IT, WHEN, AND WHICH  *
+      *             INFILE1/INFILE2 GENERATIONS IT WAS JOINED FROM.  *
+      *             COPY THIS MEMBER UNDER A 05-LEVEL GROUP,         *
+      *             REPLACING THE FIELD NAMES BELOW, E.G.            *
+      *                COPY STKAUDIT REPLACING                      *
+      *                   ==STK-RUN-ID==         BY ==OA-RUN-ID==    *
+      *                   ==STK-RUN-DATE==       BY ==OA-RUN-DATE==  *
+      *                   ==STK-RUN-TIME==       BY ==OA-RUN-TIME==  *
+      *                   ==STK-IN1-GENERATION== BY                 *
+      *                      ==OA-IN1-GENERATION==                  *
+      *                   ==STK-IN2-GENERATION== BY                 *
+      *                      ==OA-IN2-GENERATION==.                 *
+      *-------------------------------------------------------------*
+           10  STK-RUN-ID              PIC X(12).
+           10  STK-RUN-DATE            PIC 9(06).
+           10  STK-RUN-TIME            PIC 9(08).
+           10  STK-IN1-GENERATION      PIC 9(04).
+           10  STK-IN2-GENERATION      PIC 9(04).
