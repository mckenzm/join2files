@@ -0,0 +1,29 @@
+//STKEX1RS JOB (ACCTNO),'STACKEX1 RESTART',CLASS=A,MSGCLASS=X,
+//            NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* STKEX1RS : RESTART A STKEX1J STEP THAT ABENDED PARTWAY
+//*            THROUGH 20-LOOP. DOES NOT USE THE STKEX1 PROC -
+//*            THE FAILED RUN'S OUTFIL GENERATION AND CHKPT
+//*            DATASET ALREADY EXIST AND MUST BE EXTENDED, NOT
+//*            RECREATED, SO THE DISPOSITIONS DIFFER FROM A
+//*            NORMAL RUN:
+//*              - OUTFIL POINTS AT RELATIVE GENERATION (0), THE
+//*                GENERATION THE FAILED RUN CREATED, NOT (+1).
+//*              - PARM BYTE 2 OF 'R' TELLS 06-RESTART TO READ
+//*                CHKPT, REPOSITION INFIL1/INFIL2, AND REOPEN
+//*                OUTFIL/CHKPT IN EXTEND MODE.
+//*            KEEP PARM BYTE 1 (RUN MODE) AND POSITIONS 4-11
+//*            (INFILE1/INFILE2 GENERATION NUMBERS) THE SAME AS
+//*            THE FAILED RUN, SO RESTARTED RECORDS CARRY THE
+//*            SAME AUDIT STAMP AS THE ONES ALREADY WRITTEN.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=STACKEX1,REGION=4M,PARM='MR 00120034'
+//STEPLIB  DD  DSN=PROD.STACKEX1.LOADLIB,DISP=SHR
+//INFIL1   DD  DSN=PROD.STACKEX1.INFILE1,DISP=SHR
+//INFIL2   DD  DSN=PROD.STACKEX1.INFILE2,DISP=SHR
+//OUTFIL   DD  DSN=PROD.STACKEX1.OUTFILE(0),DISP=(MOD,KEEP,KEEP)
+//CHKPT    DD  DSN=PROD.STACKEX1.CHKPOINT,DISP=(MOD,KEEP,KEEP)
+//SUMRPT   DD  SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
